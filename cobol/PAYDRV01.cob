@@ -0,0 +1,265 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     PAYDRV01.
+000030 AUTHOR.         J HALVORSEN.
+000040 INSTALLATION.   PAYROLL SYSTEMS GROUP.
+000050 DATE-WRITTEN.   08/09/2026.
+000060 DATE-COMPILED.  08/09/2026.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* ---------- ----  -------------------------------------------
+000120* 08/09/2026  JH   ORIGINAL PROGRAM.  BATCH PAYROLL DRIVER --
+000130*                  READS THE EMPLOYEE MASTER FILE AND CALLS
+000140*                  SUBPROGRAM ONCE PER EMPLOYEE RECORD.
+000150* 08/09/2026  JH   EMPLOYEE RECORD AND CALL FIELDS NOW COME
+000160*                  FROM THE SHARED EMPREC COPYBOOK.
+000170* 08/09/2026  JH   ADDED THE EXCEPTION LISTING -- EVERY EMPLOYEE
+000180*                  SUBPROGRAM REJECTS IS WRITTEN TO EXCPFILE, AND
+000190*                  THE WORST ERROR-CODE SEEN THIS RUN IS KEPT SO
+000200*                  IT CAN BE HANDED BACK AS THE RETURN CODE.
+000210* 08/09/2026  JH   EACH EMPLOYEE'S RESULT IS NOW ALSO WRITTEN TO
+000220*                  PAYRSLT SO PAYREG01 CAN PRINT THE PAYROLL
+000230*                  REGISTER WITHOUT RECALCULATING ANYTHING.
+000240* 08/09/2026  JH   EXCEPTION-RECORD IS NOW CLEARED TO SPACES
+000250*                  BEFORE ITS FIELDS ARE SET SO THE UNUSED FILLER
+000260*                  POSITIONS DON'T CARRY WHATEVER WAS LEFT IN
+000270*                  STORAGE OUT TO EXCPFILE.
+000280* 08/09/2026  JH   INITIALIZE NOW STOPS BEFORE THE PRIMING READ
+000290*                  IF EMPFILE FAILS TO OPEN, INSTEAD OF READING
+000300*                  FROM A FILE THAT NEVER OPENED AND COUNTING A
+000310*                  RECORD THAT WAS NEVER THERE.
+000320* 08/09/2026  JH   ADDED CONTROL-TOTAL RECONCILIATION.  THE
+000330*                  SALARY OF EVERY EMPLOYEE ACTUALLY RUN THROUGH
+000340*                  SUBPROGRAM THIS EXECUTION IS ACCUMULATED AND
+000350*                  COMPARED AGAINST CTLTOTAL, AN INDEPENDENTLY-
+000360*                  MAINTAINED CONTROL FILE.  A MISMATCH IS
+000370*                  FLAGGED AND RAISES THE RETURN CODE SO STEP2
+000380*                  DOES NOT PRINT A REGISTER OFF BAD TOTALS.
+000390* 08/09/2026  JH   INITIALIZE NOW ABORTS THE SAME WAY IF EXCPFILE
+000400*                  OR PAYRSLT FAIL TO OPEN, INSTEAD OF PROCESSING
+000410*                  THE WHOLE RUN AGAINST OUTPUT FILES THAT WERE
+000420*                  NEVER THERE TO RECEIVE IT.
+000430* 08/09/2026  JH   9000-TERMINATE NO LONGER RECONCILES THE CONTROL
+000440*                  TOTAL WHEN INITIALIZE ALREADY ABORTED ON AN OPEN
+000450*                  FAILURE -- A ZERO WS-RUN-TOTAL AGAINST A NONZERO
+000460*                  CTLTOTAL WAS PRINTING A SPURIOUS MISMATCH BLOCK
+000470*                  RIGHT ALONGSIDE THE REAL "UNABLE TO OPEN" MESSAGE.
+000480*----------------------------------------------------------------
+000490 ENVIRONMENT DIVISION.
+000500 INPUT-OUTPUT SECTION.
+000510 FILE-CONTROL.
+000520     SELECT EMPLOYEE-FILE ASSIGN TO "EMPFILE"
+000530         ORGANIZATION IS LINE SEQUENTIAL
+000540         FILE STATUS IS WS-EMPFILE-STATUS.
+000550     SELECT EXCEPTION-FILE ASSIGN TO "EXCPFILE"
+000560         ORGANIZATION IS LINE SEQUENTIAL
+000570         FILE STATUS IS WS-EXCPFILE-STATUS.
+000580     SELECT RESULTS-FILE ASSIGN TO "PAYRSLT"
+000590         ORGANIZATION IS LINE SEQUENTIAL
+000600         FILE STATUS IS WS-RESULTS-STATUS.
+000610     SELECT CONTROL-FILE ASSIGN TO "CTLTOTAL"
+000620         ORGANIZATION IS LINE SEQUENTIAL
+000630         FILE STATUS IS WS-CTLFILE-STATUS.
+000640 DATA DIVISION.
+000650 FILE SECTION.
+000660 FD  EMPLOYEE-FILE
+000670     RECORD CONTAINS 34 CHARACTERS.
+000680     COPY EMPREC.
+000690 FD  EXCEPTION-FILE
+000700     RECORD CONTAINS 80 CHARACTERS.
+000710 01  EXCEPTION-RECORD.
+000720     05  EXC-EMPLOYEE-ID     PIC 9(05).
+000730     05  FILLER              PIC X(02) VALUE SPACES.
+000740     05  EXC-ERROR-CODE      PIC 9(01).
+000750     05  FILLER              PIC X(02) VALUE SPACES.
+000760     05  EXC-DESCRIPTION     PIC X(40).
+000770     05  FILLER              PIC X(30) VALUE SPACES.
+000780 FD  RESULTS-FILE
+000790     RECORD CONTAINS 33 CHARACTERS.
+000800 01  RESULTS-RECORD.
+000810     05  RR-EMPLOYEE-ID      PIC 9(05).
+000820     05  RR-EMPLOYEE-NAME    PIC X(20).
+000830     05  RR-SALARY           PIC S9(05)V99.
+000840     05  RR-ERROR-CODE       PIC 9(01).
+000850 FD  CONTROL-FILE
+000860     RECORD CONTAINS 09 CHARACTERS.
+000870 01  CONTROL-TOTAL-RECORD    PIC S9(07)V99.
+000880 WORKING-STORAGE SECTION.
+000890*----------------------------------------------------------------
+000900* FILE STATUS AND CONTROL SWITCHES
+000910*----------------------------------------------------------------
+000920 77  WS-EMPFILE-STATUS       PIC X(02) VALUE SPACES.
+000930 77  WS-EXCPFILE-STATUS      PIC X(02) VALUE SPACES.
+000940 77  WS-RESULTS-STATUS       PIC X(02) VALUE SPACES.
+000950 77  WS-EOF-SWITCH           PIC X(01) VALUE "N".
+000960     88  WS-END-OF-FILE                VALUE "Y".
+000970 77  WS-INIT-FAILED-SWITCH   PIC X(01) VALUE "N".
+000980     88  WS-INIT-FAILED                VALUE "Y".
+000990 77  WS-RECORD-COUNT         PIC 9(07) COMP VALUE ZERO.
+001000 77  WS-EXCEPTION-COUNT      PIC 9(05) COMP VALUE ZERO.
+001010 77  WS-WORST-ERROR-CODE     PIC 9(01) VALUE ZERO.
+001020*----------------------------------------------------------------
+001030* CONTROL-TOTAL RECONCILIATION
+001040*----------------------------------------------------------------
+001050 77  WS-CTLFILE-STATUS       PIC X(02) VALUE SPACES.
+001060 77  WS-RUN-TOTAL            PIC S9(07)V99 VALUE ZERO.
+001070 77  WS-CONTROL-TOTAL        PIC S9(07)V99 VALUE ZERO.
+001080 77  WS-MISMATCH-SWITCH      PIC X(01) VALUE "N".
+001090     88  WS-TOTALS-MISMATCH            VALUE "Y".
+001100*----------------------------------------------------------------
+001110* WORK RECORD PASSED TO SUBPROGRAM ON CALL
+001120*----------------------------------------------------------------
+001130     COPY EMPREC REPLACING ==EMP-RECORD== BY ==WS-EMP-RECORD==.
+001140 77  WS-ERROR-CODE           PIC 9(01).
+001150     88  WS-ERR-NONE                    VALUE 0.
+001160     88  WS-ERR-INVALID-EMPLOYEE-ID     VALUE 1.
+001170     88  WS-ERR-NEGATIVE-SALARY         VALUE 2.
+001180     88  WS-ERR-SALARY-OVER-CAP         VALUE 3.
+001190 PROCEDURE DIVISION.
+001200*----------------------------------------------------------------
+001210 0000-MAINLINE.
+001220*----------------------------------------------------------------
+001230     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001240     PERFORM 2000-PROCESS-EMPLOYEES THRU 2000-EXIT
+001250         UNTIL WS-END-OF-FILE.
+001260     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001270     MOVE WS-WORST-ERROR-CODE TO RETURN-CODE.
+001280     STOP RUN.
+001290*----------------------------------------------------------------
+001300 1000-INITIALIZE.
+001310*----------------------------------------------------------------
+001320     OPEN INPUT EMPLOYEE-FILE.
+001330     IF WS-EMPFILE-STATUS NOT = "00"
+001340         DISPLAY "PAYDRV01 - UNABLE TO OPEN EMPFILE, STATUS = "
+001350             WS-EMPFILE-STATUS
+001360         MOVE "Y" TO WS-EOF-SWITCH
+001370         SET WS-INIT-FAILED TO TRUE
+001380         MOVE 8 TO WS-WORST-ERROR-CODE
+001390         GO TO 1000-EXIT
+001400     END-IF.
+001410     OPEN OUTPUT EXCEPTION-FILE.
+001420     IF WS-EXCPFILE-STATUS NOT = "00"
+001430         DISPLAY "PAYDRV01 - UNABLE TO OPEN EXCPFILE, STATUS = "
+001440             WS-EXCPFILE-STATUS
+001450         MOVE "Y" TO WS-EOF-SWITCH
+001460         SET WS-INIT-FAILED TO TRUE
+001470         MOVE 8 TO WS-WORST-ERROR-CODE
+001480         GO TO 1000-EXIT
+001490     END-IF.
+001500     OPEN OUTPUT RESULTS-FILE.
+001510     IF WS-RESULTS-STATUS NOT = "00"
+001520         DISPLAY "PAYDRV01 - UNABLE TO OPEN PAYRSLT, STATUS = "
+001530             WS-RESULTS-STATUS
+001540         MOVE "Y" TO WS-EOF-SWITCH
+001550         SET WS-INIT-FAILED TO TRUE
+001560         MOVE 8 TO WS-WORST-ERROR-CODE
+001570         GO TO 1000-EXIT
+001580     END-IF.
+001590     PERFORM 2100-READ-EMPLOYEE THRU 2100-EXIT.
+001600 1000-EXIT.
+001610     EXIT.
+001620*----------------------------------------------------------------
+001630 2000-PROCESS-EMPLOYEES.
+001640*----------------------------------------------------------------
+001650     PERFORM 2200-INVOKE-SUBPROGRAM THRU 2200-EXIT.
+001660     PERFORM 2100-READ-EMPLOYEE THRU 2100-EXIT.
+001670 2000-EXIT.
+001680     EXIT.
+001690*----------------------------------------------------------------
+001700 2100-READ-EMPLOYEE.
+001710*----------------------------------------------------------------
+001720     READ EMPLOYEE-FILE
+001730         AT END
+001740             MOVE "Y" TO WS-EOF-SWITCH
+001750             GO TO 2100-EXIT
+001760     END-READ.
+001770     ADD 1 TO WS-RECORD-COUNT.
+001780 2100-EXIT.
+001790     EXIT.
+001800*----------------------------------------------------------------
+001810 2200-INVOKE-SUBPROGRAM.
+001820*----------------------------------------------------------------
+001830     MOVE CORRESPONDING EMP-RECORD TO WS-EMP-RECORD.
+001840     MOVE ZERO               TO WS-ERROR-CODE.
+001850     CALL "SubProgram" USING WS-EMP-RECORD
+001860                             WS-ERROR-CODE.
+001870     IF WS-ERROR-CODE NOT = ZERO
+001880         DISPLAY "PAYDRV01 - EMPLOYEE " EMP-ID OF WS-EMP-RECORD
+001890             " RETURNED ERROR-CODE " WS-ERROR-CODE
+001900         PERFORM 2300-LOG-EXCEPTION THRU 2300-EXIT
+001910     END-IF.
+001920     IF WS-ERROR-CODE > WS-WORST-ERROR-CODE
+001930         MOVE WS-ERROR-CODE TO WS-WORST-ERROR-CODE
+001940     END-IF.
+001950     MOVE EMP-ID OF WS-EMP-RECORD   TO RR-EMPLOYEE-ID.
+001960     MOVE EMP-NAME OF WS-EMP-RECORD TO RR-EMPLOYEE-NAME.
+001970     MOVE EMP-SALARY OF WS-EMP-RECORD TO RR-SALARY.
+001980     MOVE WS-ERROR-CODE             TO RR-ERROR-CODE.
+001990     WRITE RESULTS-RECORD.
+002000     ADD EMP-SALARY OF WS-EMP-RECORD TO WS-RUN-TOTAL.
+002010 2200-EXIT.
+002020     EXIT.
+002030*----------------------------------------------------------------
+002040 2300-LOG-EXCEPTION.
+002050*----------------------------------------------------------------
+002060     MOVE SPACES TO EXCEPTION-RECORD.
+002070     MOVE EMP-ID OF WS-EMP-RECORD TO EXC-EMPLOYEE-ID.
+002080     MOVE WS-ERROR-CODE           TO EXC-ERROR-CODE.
+002090     EVALUATE TRUE
+002100         WHEN WS-ERR-INVALID-EMPLOYEE-ID
+002110             MOVE "INVALID EMPLOYEE ID"     TO EXC-DESCRIPTION
+002120         WHEN WS-ERR-NEGATIVE-SALARY
+002130             MOVE "NEGATIVE SALARY"         TO EXC-DESCRIPTION
+002140         WHEN WS-ERR-SALARY-OVER-CAP
+002150             MOVE "SALARY EXCEEDS CAP"      TO EXC-DESCRIPTION
+002160         WHEN OTHER
+002170             MOVE "UNKNOWN VALIDATION ERROR" TO EXC-DESCRIPTION
+002180     END-EVALUATE.
+002190     WRITE EXCEPTION-RECORD.
+002200     ADD 1 TO WS-EXCEPTION-COUNT.
+002210 2300-EXIT.
+002220     EXIT.
+002230*----------------------------------------------------------------
+002240 9000-TERMINATE.
+002250*----------------------------------------------------------------
+002260     CLOSE EMPLOYEE-FILE.
+002270     CLOSE RESULTS-FILE.
+002280     CLOSE EXCEPTION-FILE.
+002290     DISPLAY "PAYDRV01 - EMPLOYEES PROCESSED : " WS-RECORD-COUNT.
+002300     DISPLAY "PAYDRV01 - EXCEPTIONS LOGGED    : "
+002310         WS-EXCEPTION-COUNT.
+002320     IF NOT WS-INIT-FAILED
+002330         PERFORM 9100-RECONCILE-CONTROL-TOTAL THRU 9100-EXIT
+002340     END-IF.
+002350 9000-EXIT.
+002360     EXIT.
+002370*----------------------------------------------------------------
+002380 9100-RECONCILE-CONTROL-TOTAL.
+002390*----------------------------------------------------------------
+002400     OPEN INPUT CONTROL-FILE.
+002410     IF WS-CTLFILE-STATUS NOT = "00"
+002420         DISPLAY "PAYDRV01 - NO CONTROL TOTAL FILE FOUND, "
+002430             "SKIPPING RECONCILIATION"
+002440         GO TO 9100-EXIT
+002450     END-IF.
+002460     READ CONTROL-FILE
+002470         AT END
+002480             MOVE ZERO TO CONTROL-TOTAL-RECORD
+002490     END-READ.
+002500     MOVE CONTROL-TOTAL-RECORD TO WS-CONTROL-TOTAL.
+002510     CLOSE CONTROL-FILE.
+002520     IF WS-RUN-TOTAL = WS-CONTROL-TOTAL
+002530         DISPLAY "PAYDRV01 - CONTROL TOTAL RECONCILED : "
+002540             WS-RUN-TOTAL
+002550     ELSE
+002560         SET WS-TOTALS-MISMATCH TO TRUE
+002570         DISPLAY "PAYDRV01 - *** CONTROL TOTAL MISMATCH ***"
+002580         DISPLAY "PAYDRV01 - RUN TOTAL     = " WS-RUN-TOTAL
+002590         DISPLAY "PAYDRV01 - CONTROL TOTAL = " WS-CONTROL-TOTAL
+002600         IF WS-WORST-ERROR-CODE < 4
+002610             MOVE 4 TO WS-WORST-ERROR-CODE
+002620         END-IF
+002630     END-IF.
+002640 9100-EXIT.
+002650     EXIT.
