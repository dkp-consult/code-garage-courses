@@ -0,0 +1,33 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     PAYSTB01.
+000030 AUTHOR.         J HALVORSEN.
+000040 INSTALLATION.   PAYROLL SYSTEMS GROUP.
+000050 DATE-WRITTEN.   08/09/2026.
+000060 DATE-COMPILED.  08/09/2026.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* ---------- ----  -------------------------------------------
+000120* 08/09/2026  JH   ORIGINAL PROGRAM.  EDITS A RAW SALARY INTO
+000130*                  THE ZZZZ9.99 PAY-STUB PICTURE (SUPPRESSED
+000140*                  LEADING ZEROES, DECIMAL POINT SHOWN) SO
+000150*                  EVERY PROGRAM PRINTS SALARY THE SAME WAY.
+000160* 08/09/2026  JH   LINKAGE ITEMS RENAMED TO DROP THE LK- PREFIX,
+000170*                  MATCHING SUBPROGRAM.COB'S UNPREFIXED LINKAGE
+000180*                  CONVENTION.
+000185* 08/09/2026  JH   SALARY-EDITED NOW CARRIES A TRAILING SIGN SO
+000186*                  A NEGATIVE SALARY-IN DOESN'T SILENTLY LOSE
+000187*                  ITS SIGN ACROSS THIS MOVE -- A REJECTED
+000188*                  EMPLOYEE'S PRINTED SALARY NEEDS TO SHOW WHY.
+000190*----------------------------------------------------------------
+000200 DATA DIVISION.
+000210 LINKAGE SECTION.
+000220 01  SALARY-IN               PIC S9(05)V99.
+000230 01  SALARY-EDITED           PIC ZZZZ9.99-.
+000240 PROCEDURE DIVISION USING SALARY-IN SALARY-EDITED.
+000250*----------------------------------------------------------------
+000260 0000-MAINLINE.
+000270*----------------------------------------------------------------
+000280     MOVE SALARY-IN TO SALARY-EDITED.
+000290     GOBACK.
