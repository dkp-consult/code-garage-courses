@@ -1,35 +1,210 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. HELLO-WORLD.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 NOM PIC A(20).        *> 20 caractères alphabétiques
-01 AGE PIC 99.           *> Nombre entier à 2 chiffres
-01 SALAIRE PIC 9(5)V99.  *> Nombre avec 5 chiffres et 2 décimales
-01 NUM1 PIC 9(1) VALUE 1.
-01 NUM2 PIC 9(1) VALUE 2.
-01 NUM3 PIC 9(1) VALUE 3.
-01 RESULT PIC 9(1).
-
-PROCEDURE DIVISION.
-    DISPLAY "Hello, world !".
-    MOVE "Alice" TO NOM.
-    MOVE 25 TO AGE.
-    MOVE 1234.56 TO SALAIRE.
-    DISPLAY "Nom : " NOM.
-    DISPLAY "Âge : " AGE.
-    DISPLAY "Salaire : " SALAIRE.
-    ADD NUM1 TO NUM2 GIVING RESULT.
-    DISPLAY NUM1.
-    DISPLAY NUM2.
-    DISPLAY RESULT.
-    COMPUTE RESULT = NUM1 + NUM2 * NUM3.
-    DISPLAY RESULT.
-    DISPLAY "Enter your age :".
-    ACCEPT AGE.
-    IF AGE >= 18 THEN
-        DISPLAY "You are an adult"
-    ELSE
-        DISPLAY "You are a minor"
-    END-IF.
-    STOP RUN.
-
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     HELLO-WORLD.
+000030 AUTHOR.         J HALVORSEN.
+000040 INSTALLATION.   PAYROLL SYSTEMS GROUP.
+000050 DATE-WRITTEN.   01/15/2020.
+000060 DATE-COMPILED.  08/09/2026.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* ---------- ----  -------------------------------------------
+000120* 01/15/2020  JH   ORIGINAL PROGRAM.
+000130* 08/09/2026  JH   CONVERTED NOM/AGE/SALAIRE TO THE SHARED
+000140*                  EMPREC COPYBOOK SO THIS PROGRAM AGREES WITH
+000150*                  SUBPROGRAM ON ONE EMPLOYEE RECORD LAYOUT.
+000160* 08/09/2026  JH   ADULT/MINOR CHECK REPLACED BY A CALL TO
+000170*                  AGEBRK01 SO THE AGE CUTOFFS LIVE IN ONE
+000180*                  PLACE.
+000190* 08/09/2026  JH   ACCEPT AGE REPLACED WITH A TRANSACTION FILE
+000200*                  READ LOOP SO THIS CAN RUN UNATTENDED.  A
+000210*                  CHECKPOINT COUNT IS WRITTEN EVERY
+000220*                  WS-CHECKPOINT-INTERVAL RECORDS SO A RERUN
+000230*                  RESTARTS AFTER THE LAST RECORD CHECKPOINTED
+000240*                  INSTEAD OF FROM THE TOP OF THE FILE.
+000250* 08/09/2026  JH   SALARY IS NOW DISPLAYED THROUGH PAYSTB01 SO
+000260*                  IT IS EDITED THE SAME WAY EVERYWHERE ELSE.
+000270* 08/09/2026  JH   REMOVED THE OLD LEFTOVER ADD/COMPUTE ARITHMETIC
+000280*                  DEMO -- IT DIDN'T EXERCISE ANYTHING THE
+000290*                  TRANSACTION LOOP BELOW DOESN'T ALREADY COVER.
+000300* 08/09/2026  JH   CHECKPOINT-FILE IS NOW DELETED IN 9000-TERMINATE
+000310*                  ONCE THE RUN REACHES GENUINE END OF FILE, SO A
+000320*                  CLEAN RUN DOESN'T LEAVE A STALE CHECKPOINT
+000330*                  BEHIND FOR THE NEXT NORMAL INVOCATION TO
+000340*                  MISREAD AS A RESTART.
+000345* 08/09/2026  JH   WS-SALARY-EDITED NOW CARRIES A TRAILING SIGN
+000346*                  (SEE PAYSTB01) SO A NEGATIVE SALARY WOULD BE
+000347*                  DISPLAYED AS NEGATIVE INSTEAD OF LOSING ITS
+000348*                  SIGN ON THE WAY THROUGH THE EDIT.
+000350*----------------------------------------------------------------
+000360 ENVIRONMENT DIVISION.
+000370 INPUT-OUTPUT SECTION.
+000380 FILE-CONTROL.
+000390     SELECT TRANSACTION-FILE ASSIGN TO "TRANFILE"
+000400         ORGANIZATION IS LINE SEQUENTIAL
+000410         FILE STATUS IS WS-TRANFILE-STATUS.
+000420     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPTFIL"
+000430         ORGANIZATION IS LINE SEQUENTIAL
+000440         FILE STATUS IS WS-CHKPT-STATUS.
+000450 DATA DIVISION.
+000460 FILE SECTION.
+000470 FD  TRANSACTION-FILE
+000480     RECORD CONTAINS 34 CHARACTERS.
+000490     COPY EMPREC.
+000500 FD  CHECKPOINT-FILE
+000510     RECORD CONTAINS 07 CHARACTERS.
+000520 01  CHECKPOINT-RECORD           PIC 9(07).
+000530 WORKING-STORAGE SECTION.
+000540     COPY EMPREC REPLACING ==EMP-RECORD== BY ==WS-EMP-RECORD==.
+000550 01  WS-BRACKET-CODE             PIC 9(01).
+000560     88  WS-BRACKET-MINOR                   VALUE 1.
+000570     88  WS-BRACKET-ADULT                   VALUE 2.
+000580     88  WS-BRACKET-SENIOR                  VALUE 3.
+000590*----------------------------------------------------------------
+000600* TRANSACTION LOOP AND RESTART/CHECKPOINT CONTROLS
+000610*----------------------------------------------------------------
+000620 77  WS-TRANFILE-STATUS          PIC X(02) VALUE SPACES.
+000630 77  WS-CHKPT-STATUS             PIC X(02) VALUE SPACES.
+000640 77  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+000650     88  WS-END-OF-FILE                     VALUE "Y".
+000660 77  WS-TRAN-OPEN-SWITCH         PIC X(01) VALUE "N".
+000670     88  WS-TRAN-IS-OPEN                    VALUE "Y".
+000680 77  WS-CHECKPOINT-INTERVAL      PIC 9(03) COMP VALUE 5.
+000690 77  WS-RESTART-COUNT            PIC 9(07) COMP VALUE ZERO.
+000700 77  WS-RECORDS-READ             PIC 9(07) COMP VALUE ZERO.
+000710 77  WS-SKIP-COUNT               PIC 9(07) COMP VALUE ZERO.
+000720 77  WS-CHECKPOINT-QUOTIENT      PIC 9(07) COMP VALUE ZERO.
+000730 77  WS-CHECKPOINT-REMAINDER     PIC 9(03) COMP VALUE ZERO.
+000740 77  WS-SALARY-EDITED            PIC ZZZZ9.99-.
+000750 PROCEDURE DIVISION.
+000760*----------------------------------------------------------------
+000770 0000-MAINLINE.
+000780*----------------------------------------------------------------
+000790     DISPLAY "Hello, world !".
+000800     MOVE "Alice"  TO EMP-NAME OF WS-EMP-RECORD.
+000810     MOVE 25       TO EMP-AGE OF WS-EMP-RECORD.
+000820     MOVE 1234.56  TO EMP-SALARY OF WS-EMP-RECORD.
+000830     DISPLAY "Nom : " EMP-NAME OF WS-EMP-RECORD.
+000840     DISPLAY "Age : " EMP-AGE OF WS-EMP-RECORD.
+000850     CALL "PAYSTB01" USING EMP-SALARY OF WS-EMP-RECORD
+000860         WS-SALARY-EDITED.
+000870     DISPLAY "Salaire : " WS-SALARY-EDITED.
+000880     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000890     PERFORM 2000-PROCESS-TRANSACTIONS THRU 2000-EXIT
+000900         UNTIL WS-END-OF-FILE.
+000910     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000920     STOP RUN.
+000930*----------------------------------------------------------------
+000940 1000-INITIALIZE.
+000950*----------------------------------------------------------------
+000960     PERFORM 1100-GET-RESTART-COUNT THRU 1100-EXIT.
+000970     OPEN INPUT TRANSACTION-FILE.
+000980     IF WS-TRANFILE-STATUS NOT = "00"
+000990         DISPLAY "HELLO-WORLD - CANNOT OPEN TRANFILE, STATUS = "
+001000             WS-TRANFILE-STATUS
+001010         MOVE "Y" TO WS-EOF-SWITCH
+001020         GO TO 1000-EXIT
+001030     END-IF.
+001040     MOVE "Y" TO WS-TRAN-OPEN-SWITCH.
+001050     MOVE WS-RESTART-COUNT TO WS-SKIP-COUNT.
+001060     PERFORM 1200-SKIP-TO-RESTART-POINT THRU 1200-EXIT
+001070         WS-SKIP-COUNT TIMES.
+001080     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+001090 1000-EXIT.
+001100     EXIT.
+001110*----------------------------------------------------------------
+001120 1100-GET-RESTART-COUNT.
+001130*----------------------------------------------------------------
+001140     MOVE ZERO TO WS-RESTART-COUNT.
+001150     OPEN INPUT CHECKPOINT-FILE.
+001160     IF WS-CHKPT-STATUS = "00"
+001170         READ CHECKPOINT-FILE INTO WS-RESTART-COUNT
+001180             AT END
+001190                 MOVE ZERO TO WS-RESTART-COUNT
+001200         END-READ
+001210         CLOSE CHECKPOINT-FILE
+001220     ELSE
+001230         DISPLAY "HELLO-WORLD - NO CHECKPOINT FOUND, "
+001240             "STARTING FROM THE FIRST TRANSACTION"
+001250     END-IF.
+001260     IF WS-RESTART-COUNT > ZERO
+001270         DISPLAY "HELLO-WORLD - RESTARTING AFTER RECORD "
+001280             WS-RESTART-COUNT
+001290     END-IF.
+001300 1100-EXIT.
+001310     EXIT.
+001320*----------------------------------------------------------------
+001330 1200-SKIP-TO-RESTART-POINT.
+001340*----------------------------------------------------------------
+001350     READ TRANSACTION-FILE
+001360         AT END
+001370             MOVE "Y" TO WS-EOF-SWITCH
+001380     END-READ.
+001390 1200-EXIT.
+001400     EXIT.
+001410*----------------------------------------------------------------
+001420 2000-PROCESS-TRANSACTIONS.
+001430*----------------------------------------------------------------
+001440     CALL "AGEBRK01" USING EMP-AGE OF EMP-RECORD WS-BRACKET-CODE.
+001450     CALL "PAYSTB01" USING EMP-SALARY OF EMP-RECORD
+001460         WS-SALARY-EDITED.
+001470     EVALUATE TRUE
+001480         WHEN WS-BRACKET-SENIOR
+001490             DISPLAY "Employee " EMP-ID OF EMP-RECORD
+001500                 " (" EMP-NAME OF EMP-RECORD ") is a senior"
+001510         WHEN WS-BRACKET-ADULT
+001520             DISPLAY "Employee " EMP-ID OF EMP-RECORD
+001530                 " (" EMP-NAME OF EMP-RECORD ") is an adult"
+001540         WHEN WS-BRACKET-MINOR
+001550             DISPLAY "Employee " EMP-ID OF EMP-RECORD
+001560                 " (" EMP-NAME OF EMP-RECORD ") is a minor"
+001570     END-EVALUATE.
+001580     DISPLAY "  Salary : " WS-SALARY-EDITED.
+001590     DIVIDE WS-RECORDS-READ BY WS-CHECKPOINT-INTERVAL
+001600         GIVING WS-CHECKPOINT-QUOTIENT
+001610         REMAINDER WS-CHECKPOINT-REMAINDER.
+001620     IF WS-RECORDS-READ > ZERO AND WS-CHECKPOINT-REMAINDER = ZERO
+001630         PERFORM 2200-WRITE-CHECKPOINT THRU 2200-EXIT
+001640     END-IF.
+001650     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+001660 2000-EXIT.
+001670     EXIT.
+001680*----------------------------------------------------------------
+001690 2100-READ-TRANSACTION.
+001700*----------------------------------------------------------------
+001710     READ TRANSACTION-FILE
+001720         AT END
+001730             MOVE "Y" TO WS-EOF-SWITCH
+001740             GO TO 2100-EXIT
+001750     END-READ.
+001760     ADD 1 TO WS-RESTART-COUNT.
+001770     ADD 1 TO WS-RECORDS-READ.
+001780 2100-EXIT.
+001790     EXIT.
+001800*----------------------------------------------------------------
+001810 2200-WRITE-CHECKPOINT.
+001820*----------------------------------------------------------------
+001830     OPEN OUTPUT CHECKPOINT-FILE.
+001840     MOVE WS-RESTART-COUNT TO CHECKPOINT-RECORD.
+001850     WRITE CHECKPOINT-RECORD.
+001860     CLOSE CHECKPOINT-FILE.
+001870     DISPLAY "HELLO-WORLD - CHECKPOINT WRITTEN AT RECORD "
+001880         WS-RESTART-COUNT.
+001890 2200-EXIT.
+001900     EXIT.
+001910*----------------------------------------------------------------
+001920 9000-TERMINATE.
+001930*----------------------------------------------------------------
+001940     IF WS-TRAN-IS-OPEN
+001950         CLOSE TRANSACTION-FILE
+001960         DELETE FILE CHECKPOINT-FILE
+001970         IF WS-CHKPT-STATUS NOT = "00"
+001975            AND WS-CHKPT-STATUS NOT = "35"
+001980             DISPLAY "HELLO-WORLD - UNABLE TO CLEAR CHECKPOINT, "
+001990                 "STATUS = " WS-CHKPT-STATUS
+002000         END-IF
+002010     END-IF.
+002020     DISPLAY "HELLO-WORLD - TRANSACTIONS PROCESSED : "
+002030         WS-RECORDS-READ.
+002040 9000-EXIT.
+002050     EXIT.
