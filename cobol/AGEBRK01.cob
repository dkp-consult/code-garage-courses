@@ -0,0 +1,47 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     AGEBRK01.
+000030 AUTHOR.         J HALVORSEN.
+000040 INSTALLATION.   PAYROLL SYSTEMS GROUP.
+000050 DATE-WRITTEN.   08/09/2026.
+000060 DATE-COMPILED.  08/09/2026.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* ---------- ----  -------------------------------------------
+000120* 08/09/2026  JH   ORIGINAL PROGRAM.  RETURNS A BENEFITS-
+000130*                  ELIGIBILITY AGE BRACKET (MINOR/ADULT/SENIOR)
+000140*                  FOR A GIVEN AGE SO EVERY PROGRAM THAT NEEDS
+000150*                  THE SAME CUTOFFS CALLS THIS INSTEAD OF
+000160*                  RE-IMPLEMENTING THEM.
+000170* 08/09/2026  JH   LINKAGE ITEMS RENAMED TO DROP THE LK- PREFIX,
+000180*                  MATCHING SUBPROGRAM.COB'S UNPREFIXED LINKAGE
+000190*                  CONVENTION.
+000200*----------------------------------------------------------------
+000210 DATA DIVISION.
+000220 WORKING-STORAGE SECTION.
+000230*----------------------------------------------------------------
+000240* AGE CUTOFFS.  CHANGE THESE VALUES TO MOVE THE BRACKETS.
+000250*----------------------------------------------------------------
+000260 77  WS-ADULT-AGE            PIC 9(02) VALUE 18.
+000270 77  WS-SENIOR-AGE           PIC 9(02) VALUE 65.
+000280 LINKAGE SECTION.
+000290 01  AGE-IN                  PIC 9(02).
+000300 01  BRACKET-CODE            PIC 9(01).
+000310     88  BRACKET-MINOR                  VALUE 1.
+000320     88  BRACKET-ADULT                  VALUE 2.
+000330     88  BRACKET-SENIOR                 VALUE 3.
+000340 PROCEDURE DIVISION USING AGE-IN BRACKET-CODE.
+000350*----------------------------------------------------------------
+000360 0000-MAINLINE.
+000370*----------------------------------------------------------------
+000380     IF AGE-IN >= WS-SENIOR-AGE
+000390         SET BRACKET-SENIOR TO TRUE
+000400     ELSE
+000410         IF AGE-IN >= WS-ADULT-AGE
+000420             SET BRACKET-ADULT TO TRUE
+000430         ELSE
+000440             SET BRACKET-MINOR TO TRUE
+000450         END-IF
+000460     END-IF.
+000470     GOBACK.
