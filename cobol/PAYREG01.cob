@@ -0,0 +1,221 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     PAYREG01.
+000030 AUTHOR.         J HALVORSEN.
+000040 INSTALLATION.   PAYROLL SYSTEMS GROUP.
+000050 DATE-WRITTEN.   08/09/2026.
+000060 DATE-COMPILED.  08/09/2026.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* ---------- ----  -------------------------------------------
+000120* 08/09/2026  JH   ORIGINAL PROGRAM.  READS THE PER-EMPLOYEE
+000130*                  RESULTS PAYDRV01 WROTE TO PAYRSLT AND PRINTS
+000140*                  A PAGINATED PAYROLL REGISTER WITH A PAGE
+000150*                  HEADER, ONE DETAIL LINE PER EMPLOYEE, AND A
+000160*                  GRAND-TOTAL LINE AT THE END OF THE RUN.
+000170* 08/09/2026  JH   DETAIL SALARY NOW COMES FROM PAYSTB01 SO IT
+000180*                  IS EDITED THE SAME WAY AS EVERY OTHER PROGRAM.
+000190* 08/09/2026  JH   INITIALIZE NOW STOPS BEFORE THE PRIMING READ
+000200*                  IF PAYRSLT FAILS TO OPEN, INSTEAD OF READING
+000210*                  FROM A FILE THAT NEVER OPENED AND PRINTING A
+000220*                  BLANK, TOTAL-ONLY REGISTER.
+000230* 08/09/2026  JH   DTL-STATUS WIDENED TO HOLD THE FULL REJECTED
+000240*                  LITERAL WITHOUT TRUNCATING IT.  PAYREGRPT OPEN
+000250*                  FAILURE NOW ABORTS THE RUN AND SETS A NONZERO
+000260*                  RETURN-CODE INSTEAD OF PRINTING A REGISTER
+000270*                  NOBODY ASKED FOR AND EXITING CLEAN.
+000272* 08/09/2026  JH   WS-SALARY-EDITED AND DTL-SALARY NOW CARRY A
+000274*                  TRAILING SIGN (SEE PAYSTB01) SO A REJECTED
+000276*                  EMPLOYEE'S NEGATIVE SALARY PRINTS AS NEGATIVE
+000278*                  INSTEAD OF LOOKING LIKE A PAID, POSITIVE
+000279*                  AMOUNT ON THE REGISTER.
+000280*----------------------------------------------------------------
+000290 ENVIRONMENT DIVISION.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT RESULTS-FILE ASSIGN TO "PAYRSLT"
+000330         ORGANIZATION IS LINE SEQUENTIAL
+000340         FILE STATUS IS WS-RESULTS-STATUS.
+000350     SELECT PRINT-FILE ASSIGN TO "PAYREGRPT"
+000360         ORGANIZATION IS LINE SEQUENTIAL
+000370         FILE STATUS IS WS-PRINT-STATUS.
+000380 DATA DIVISION.
+000390 FILE SECTION.
+000400 FD  RESULTS-FILE
+000410     RECORD CONTAINS 33 CHARACTERS.
+000420 01  RESULTS-RECORD.
+000430     05  RR-EMPLOYEE-ID      PIC 9(05).
+000440     05  RR-EMPLOYEE-NAME    PIC X(20).
+000450     05  RR-SALARY           PIC S9(05)V99.
+000460     05  RR-ERROR-CODE       PIC 9(01).
+000470 FD  PRINT-FILE
+000480     RECORD CONTAINS 132 CHARACTERS.
+000490 01  PRINT-LINE              PIC X(132).
+000500 WORKING-STORAGE SECTION.
+000510*----------------------------------------------------------------
+000520* FILE STATUS AND CONTROL SWITCHES
+000530*----------------------------------------------------------------
+000540 77  WS-RESULTS-STATUS       PIC X(02) VALUE SPACES.
+000550 77  WS-PRINT-STATUS         PIC X(02) VALUE SPACES.
+000560 77  WS-EOF-SWITCH           PIC X(01) VALUE "N".
+000570     88  WS-END-OF-FILE                VALUE "Y".
+000580 77  WS-PRINT-OPEN-SWITCH    PIC X(01) VALUE "N".
+000590     88  WS-PRINT-IS-OPEN              VALUE "Y".
+000600 77  WS-RETURN-CODE          PIC 9(01) VALUE ZERO.
+000610 77  WS-PAGE-NUMBER          PIC 9(03) COMP VALUE ZERO.
+000620 77  WS-LINE-COUNT           PIC 9(03) COMP VALUE ZERO.
+000630 77  WS-LINES-PER-PAGE       PIC 9(03) COMP VALUE 15.
+000640 77  WS-EMPLOYEE-COUNT       PIC 9(05) COMP VALUE ZERO.
+000650 77  WS-GRAND-TOTAL          PIC S9(08)V99 VALUE ZERO.
+000660 77  WS-SALARY-EDITED        PIC ZZZZ9.99-.
+000670*----------------------------------------------------------------
+000680* RUN DATE, PICKED UP ONCE AT THE START OF THE RUN
+000690*----------------------------------------------------------------
+000700 01  WS-RUN-DATE.
+000710     05  WS-RUN-YYYY         PIC 9(04).
+000720     05  WS-RUN-MM           PIC 9(02).
+000730     05  WS-RUN-DD           PIC 9(02).
+000740 01  WS-RUN-DATE-EDIT.
+000750     05  WS-RUN-DATE-MM      PIC 9(02).
+000760     05  FILLER              PIC X(01) VALUE "/".
+000770     05  WS-RUN-DATE-DD      PIC 9(02).
+000780     05  FILLER              PIC X(01) VALUE "/".
+000790     05  WS-RUN-DATE-YYYY    PIC 9(04).
+000800*----------------------------------------------------------------
+000810* PRINT LINE LAYOUTS
+000820*----------------------------------------------------------------
+000830 01  WS-HEADING-1.
+000840     05  FILLER              PIC X(20) VALUE "PAYROLL REGISTER".
+000850     05  FILLER              PIC X(10) VALUE "RUN DATE :".
+000860     05  HDG-RUN-DATE        PIC X(10).
+000870     05  FILLER              PIC X(10) VALUE SPACES.
+000880     05  FILLER              PIC X(06) VALUE "PAGE :".
+000890     05  HDG-PAGE-NUMBER     PIC ZZ9.
+000900 01  WS-HEADING-2.
+000910     05  FILLER              PIC X(08) VALUE "EMP ID".
+000920     05  FILLER              PIC X(05) VALUE SPACES.
+000930     05  FILLER              PIC X(20) VALUE "EMPLOYEE NAME".
+000940     05  FILLER              PIC X(05) VALUE SPACES.
+000950     05  FILLER              PIC X(12) VALUE "SALARY".
+000960     05  FILLER              PIC X(23) VALUE "STATUS".
+000970 01  WS-DETAIL-LINE.
+000980     05  DTL-EMPLOYEE-ID     PIC ZZZZ9.
+000990     05  FILLER              PIC X(08) VALUE SPACES.
+001000     05  DTL-EMPLOYEE-NAME   PIC X(20).
+001010     05  FILLER              PIC X(05) VALUE SPACES.
+001020     05  DTL-SALARY          PIC ZZZZ9.99-.
+001030     05  FILLER              PIC X(08) VALUE SPACES.
+001040     05  DTL-STATUS          PIC X(23).
+001050 01  WS-TOTAL-LINE.
+001060     05  FILLER              PIC X(33) VALUE
+001070         "TOTAL SALARY PAID THIS RUN . . :".
+001080     05  TOT-GRAND-TOTAL     PIC ZZZ,ZZZ,ZZ9.99-.
+001090 PROCEDURE DIVISION.
+001100*----------------------------------------------------------------
+001110 0000-MAINLINE.
+001120*----------------------------------------------------------------
+001130     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001140     PERFORM 2000-PRINT-EMPLOYEES THRU 2000-EXIT
+001150         UNTIL WS-END-OF-FILE.
+001160     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001170     MOVE WS-RETURN-CODE TO RETURN-CODE.
+001180     STOP RUN.
+001190*----------------------------------------------------------------
+001200 1000-INITIALIZE.
+001210*----------------------------------------------------------------
+001220     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+001230     MOVE WS-RUN-MM   TO WS-RUN-DATE-MM.
+001240     MOVE WS-RUN-DD   TO WS-RUN-DATE-DD.
+001250     MOVE WS-RUN-YYYY TO WS-RUN-DATE-YYYY.
+001260     OPEN INPUT RESULTS-FILE.
+001270     IF WS-RESULTS-STATUS NOT = "00"
+001280         DISPLAY "PAYREG01 - UNABLE TO OPEN PAYRSLT, STATUS = "
+001290             WS-RESULTS-STATUS
+001300         MOVE "Y" TO WS-EOF-SWITCH
+001310         MOVE 8 TO WS-RETURN-CODE
+001320         GO TO 1000-EXIT
+001330     END-IF.
+001340     OPEN OUTPUT PRINT-FILE.
+001350     IF WS-PRINT-STATUS NOT = "00"
+001360         DISPLAY "PAYREG01 - UNABLE TO OPEN PAYREGRPT, STATUS = "
+001370             WS-PRINT-STATUS
+001380         MOVE "Y" TO WS-EOF-SWITCH
+001390         MOVE 8 TO WS-RETURN-CODE
+001400         GO TO 1000-EXIT
+001410     END-IF.
+001420     SET WS-PRINT-IS-OPEN TO TRUE.
+001430     PERFORM 2100-READ-RESULT THRU 2100-EXIT.
+001440 1000-EXIT.
+001450     EXIT.
+001460*----------------------------------------------------------------
+001470 2000-PRINT-EMPLOYEES.
+001480*----------------------------------------------------------------
+001490     IF WS-LINE-COUNT = ZERO OR
+001500        WS-LINE-COUNT >= WS-LINES-PER-PAGE
+001510         PERFORM 2200-PRINT-HEADINGS THRU 2200-EXIT
+001520     END-IF.
+001530     PERFORM 2300-PRINT-DETAIL THRU 2300-EXIT.
+001540     PERFORM 2100-READ-RESULT THRU 2100-EXIT.
+001550 2000-EXIT.
+001560     EXIT.
+001570*----------------------------------------------------------------
+001580 2100-READ-RESULT.
+001590*----------------------------------------------------------------
+001600     READ RESULTS-FILE
+001610         AT END
+001620             MOVE "Y" TO WS-EOF-SWITCH
+001630             GO TO 2100-EXIT
+001640     END-READ.
+001650 2100-EXIT.
+001660     EXIT.
+001670*----------------------------------------------------------------
+001680 2200-PRINT-HEADINGS.
+001690*----------------------------------------------------------------
+001700     ADD 1 TO WS-PAGE-NUMBER.
+001710     MOVE WS-RUN-DATE-EDIT  TO HDG-RUN-DATE.
+001720     MOVE WS-PAGE-NUMBER    TO HDG-PAGE-NUMBER.
+001730     MOVE WS-HEADING-1      TO PRINT-LINE.
+001740     WRITE PRINT-LINE.
+001750     MOVE WS-HEADING-2      TO PRINT-LINE.
+001760     WRITE PRINT-LINE.
+001770     MOVE SPACES            TO PRINT-LINE.
+001780     WRITE PRINT-LINE.
+001790     MOVE ZERO              TO WS-LINE-COUNT.
+001800 2200-EXIT.
+001810     EXIT.
+001820*----------------------------------------------------------------
+001830 2300-PRINT-DETAIL.
+001840*----------------------------------------------------------------
+001850     MOVE RR-EMPLOYEE-ID     TO DTL-EMPLOYEE-ID.
+001860     MOVE RR-EMPLOYEE-NAME   TO DTL-EMPLOYEE-NAME.
+001870     CALL "PAYSTB01" USING RR-SALARY WS-SALARY-EDITED.
+001880     MOVE WS-SALARY-EDITED   TO DTL-SALARY.
+001890     IF RR-ERROR-CODE = ZERO
+001900         MOVE "PAID"             TO DTL-STATUS
+001910         ADD RR-SALARY TO WS-GRAND-TOTAL
+001920         ADD 1 TO WS-EMPLOYEE-COUNT
+001930     ELSE
+001940         MOVE "REJECTED - SEE EXCPFILE" TO DTL-STATUS
+001950     END-IF.
+001960     MOVE WS-DETAIL-LINE      TO PRINT-LINE.
+001970     WRITE PRINT-LINE.
+001980     ADD 1 TO WS-LINE-COUNT.
+001990 2300-EXIT.
+002000     EXIT.
+002010*----------------------------------------------------------------
+002020 9000-TERMINATE.
+002030*----------------------------------------------------------------
+002040     IF WS-PRINT-IS-OPEN
+002050         MOVE SPACES            TO PRINT-LINE
+002060         WRITE PRINT-LINE
+002070         MOVE WS-GRAND-TOTAL    TO TOT-GRAND-TOTAL
+002080         MOVE WS-TOTAL-LINE     TO PRINT-LINE
+002090         WRITE PRINT-LINE
+002100         CLOSE PRINT-FILE
+002110     END-IF.
+002120     CLOSE RESULTS-FILE.
+002130     DISPLAY "PAYREG01 - EMPLOYEES PAID  : " WS-EMPLOYEE-COUNT.
+002140     DISPLAY "PAYREG01 - GRAND TOTAL PAID: " WS-GRAND-TOTAL.
+002150 9000-EXIT.
+002160     EXIT.
