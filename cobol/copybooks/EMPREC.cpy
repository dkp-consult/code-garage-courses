@@ -0,0 +1,18 @@
+000010*----------------------------------------------------------------
+000020* EMPREC.CPY
+000030*----------------------------------------------------------------
+000040* SHARED EMPLOYEE RECORD LAYOUT.  COPY THIS MEMBER WHEREVER AN
+000050* EMPLOYEE'S ID, NAME, AGE OR SALARY IS NEEDED SO ALL PROGRAMS
+000060* AGREE ON ONE SET OF PIC CLAUSES FOR THESE FIELDS.
+000070*----------------------------------------------------------------
+000080* DATE       INIT  DESCRIPTION
+000090* ---------- ----  -------------------------------------------
+000100* 08/09/2026  JH   ORIGINAL COPYBOOK.
+000105* 08/09/2026  JH   EMP-SALARY MADE SIGNED SO SUBPROGRAM CAN
+000106*                  DETECT AND REJECT A NEGATIVE SALARY.
+000110*----------------------------------------------------------------
+000120 01  EMP-RECORD.
+000130     05  EMP-ID              PIC 9(05).
+000140     05  EMP-NAME            PIC X(20).
+000150     05  EMP-AGE             PIC 9(02).
+000160     05  EMP-SALARY          PIC S9(05)V99.
