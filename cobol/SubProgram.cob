@@ -1,14 +1,124 @@
-IDENTIFICATION DIVISION
-PROGRAM-ID. SubProgram.
-
-DATA DIVISION.
-LINKAGE SECTION.
-01 EMPLOYEE-ID  PIC 9(5).
-01 SALARY       PIC ZZZZ9.99.
-01 ERROR-CODE   PIC 9(1).
-
-PROCEDURE DIVISION USING EMPLOYEE-ID SALARY ERROR-CODE.
-    DISPLAY "Computing salary for employee : " EMPLOYEE-ID.
-    DISPLAY "Salary : " SALARY.
-    MOVE 0 TO ERROR-CODE.
-    GOBACK.
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     SubProgram.
+000030 AUTHOR.         J HALVORSEN.
+000040 INSTALLATION.   PAYROLL SYSTEMS GROUP.
+000050 DATE-WRITTEN.   01/15/2020.
+000060 DATE-COMPILED.  08/09/2026.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* ---------- ----  -------------------------------------------
+000120* 01/15/2020  JH   ORIGINAL PROGRAM.
+000130* 08/09/2026  JH   LINKAGE NOW USES THE SHARED EMPREC COPYBOOK
+000140*                  FOR EMPLOYEE-ID AND SALARY SO THE FIELD
+000150*                  DEFINITIONS MATCH THE CALLING PROGRAMS.
+000160* 08/09/2026  JH   ERROR-CODE IS NOW SET BY REAL VALIDATION OF
+000170*                  EMP-ID AND EMP-SALARY INSTEAD OF ALWAYS
+000180*                  COMING BACK ZERO.  SEE THE 1000-VALIDATE
+000190*                  PARAGRAPHS BELOW.
+000200* 08/09/2026  JH   SALARY IS NOW DISPLAYED THROUGH PAYSTB01 SO
+000210*                  IT IS EDITED THE SAME WAY EVERYWHERE ELSE.
+000220* 08/09/2026  JH   EVERY CALL NOW APPENDS A LINE TO AUDITLOG --
+000230*                  EMPLOYEE-ID, SALARY, THE RESULTING ERROR-CODE,
+000240*                  AND A RUN DATE/TIME STAMP -- SO WE HAVE A
+000250*                  COMPLETE TRAIL OF EVERY SALARY CALCULATION
+000260*                  FOR THE AUDITORS.
+000270* 08/09/2026  JH   WS-SALARY-EDITED NOW CARRIES A TRAILING SIGN
+000280*                  (SEE PAYSTB01) SO A REJECTED EMPLOYEE'S
+000290*                  NEGATIVE SALARY STILL SHOWS AS NEGATIVE ON
+000300*                  THIS DISPLAY INSTEAD OF LOOKING LIKE A PAID,
+000310*                  POSITIVE AMOUNT.
+000320*----------------------------------------------------------------
+000330 ENVIRONMENT DIVISION.
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360     SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+000370         ORGANIZATION IS LINE SEQUENTIAL
+000380         FILE STATUS IS WS-AUDIT-STATUS.
+000390 DATA DIVISION.
+000400 FILE SECTION.
+000410 FD  AUDIT-FILE
+000420     RECORD CONTAINS 80 CHARACTERS.
+000430 01  AUDIT-RECORD.
+000440     05  AUD-EMPLOYEE-ID     PIC 9(05).
+000450     05  FILLER              PIC X(02) VALUE SPACES.
+000460     05  AUD-SALARY          PIC S9(05)V99.
+000470     05  FILLER              PIC X(02) VALUE SPACES.
+000480     05  AUD-ERROR-CODE      PIC 9(01).
+000490     05  FILLER              PIC X(02) VALUE SPACES.
+000500     05  AUD-RUN-DATE        PIC 9(08).
+000510     05  FILLER              PIC X(02) VALUE SPACES.
+000520     05  AUD-RUN-TIME        PIC 9(08).
+000530     05  FILLER              PIC X(43) VALUE SPACES.
+000540 WORKING-STORAGE SECTION.
+000550*----------------------------------------------------------------
+000560* MAXIMUM SALARY THIS SUBPROGRAM WILL PASS WITHOUT FLAGGING IT.
+000570* CHANGE THIS VALUE TO RAISE OR LOWER THE CAP.
+000580*----------------------------------------------------------------
+000590 77  WS-SALARY-CAP           PIC S9(05)V99 VALUE 50000.00.
+000600 77  WS-SALARY-EDITED        PIC ZZZZ9.99-.
+000610*----------------------------------------------------------------
+000620* AUDIT TRAIL CONTROLS
+000630*----------------------------------------------------------------
+000640 77  WS-AUDIT-STATUS         PIC X(02) VALUE SPACES.
+000650 77  WS-AUDIT-DATE           PIC 9(08) VALUE ZERO.
+000660 77  WS-AUDIT-TIME           PIC 9(08) VALUE ZERO.
+000670 LINKAGE SECTION.
+000680     COPY EMPREC.
+000690 01  ERROR-CODE              PIC 9(01).
+000700     88  ERR-NONE                       VALUE 0.
+000710     88  ERR-INVALID-EMPLOYEE-ID        VALUE 1.
+000720     88  ERR-NEGATIVE-SALARY            VALUE 2.
+000730     88  ERR-SALARY-OVER-CAP            VALUE 3.
+000740 PROCEDURE DIVISION USING EMP-RECORD ERROR-CODE.
+000750*----------------------------------------------------------------
+000760 0000-MAINLINE.
+000770*----------------------------------------------------------------
+000780     DISPLAY "Computing salary for employee : " EMP-ID.
+000790     CALL "PAYSTB01" USING EMP-SALARY WS-SALARY-EDITED.
+000800     DISPLAY "Salary : " WS-SALARY-EDITED.
+000810     PERFORM 1000-VALIDATE-EMPLOYEE THRU 1000-EXIT.
+000820     PERFORM 2000-LOG-AUDIT-RECORD THRU 2000-EXIT.
+000830     GOBACK.
+000840*----------------------------------------------------------------
+000850 1000-VALIDATE-EMPLOYEE.
+000860*----------------------------------------------------------------
+000870     SET ERR-NONE TO TRUE.
+000880     IF EMP-ID = ZERO
+000890         SET ERR-INVALID-EMPLOYEE-ID TO TRUE
+000900         GO TO 1000-EXIT
+000910     END-IF.
+000920     IF EMP-SALARY < ZERO
+000930         SET ERR-NEGATIVE-SALARY TO TRUE
+000940         GO TO 1000-EXIT
+000950     END-IF.
+000960     IF EMP-SALARY > WS-SALARY-CAP
+000970         SET ERR-SALARY-OVER-CAP TO TRUE
+000980         GO TO 1000-EXIT
+000990     END-IF.
+001000 1000-EXIT.
+001010     IF NOT ERR-NONE
+001020         DISPLAY "SubProgram - EMPLOYEE " EMP-ID
+001030             " FAILED VALIDATION, ERROR-CODE = " ERROR-CODE
+001040     END-IF.
+001050     EXIT.
+001060*----------------------------------------------------------------
+001070 2000-LOG-AUDIT-RECORD.
+001080*----------------------------------------------------------------
+001090     OPEN EXTEND AUDIT-FILE.
+001100     IF WS-AUDIT-STATUS NOT = "00"
+001110         OPEN OUTPUT AUDIT-FILE
+001120     END-IF.
+001130     MOVE SPACES TO AUDIT-RECORD.
+001140     ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+001150     ACCEPT WS-AUDIT-TIME FROM TIME.
+001160     MOVE EMP-ID          TO AUD-EMPLOYEE-ID.
+001170     MOVE EMP-SALARY      TO AUD-SALARY.
+001180     MOVE ERROR-CODE      TO AUD-ERROR-CODE.
+001190     MOVE WS-AUDIT-DATE   TO AUD-RUN-DATE.
+001200     MOVE WS-AUDIT-TIME   TO AUD-RUN-TIME.
+001210     WRITE AUDIT-RECORD.
+001220     CLOSE AUDIT-FILE.
+001230 2000-EXIT.
+001240     EXIT.
