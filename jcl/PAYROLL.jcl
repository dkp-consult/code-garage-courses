@@ -0,0 +1,54 @@
+//PAYROLL  JOB (ACCTNO),'PAYROLL RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* PAYROLL DAILY BATCH RUN                                       *
+//*                                                                *
+//* STEP0 SCRATCHES THE PRIOR RUN'S EXCEPTION LISTING AND RESULTS *
+//* DATASETS, IF THEY EXIST, SO STEP1 CAN CATALOG THEM FRESH --   *
+//* THESE TWO ARE REGENERATED IN FULL EVERY RUN, UNLIKE AUDITLOG. *
+//*                                                                *
+//* STEP1 READS THE EMPLOYEE MASTER AND CALLS SubProgram FOR EACH *
+//* EMPLOYEE, WHICH APPENDS ITS OWN AUDITLOG ENTRY PER CALL.      *
+//* STEP1'S CONDITION CODE IS THE WORST ERROR-CODE SubProgram     *
+//* RETURNED ACROSS THE RUN, RAISED TO AT LEAST 4 IF THE RUN'S    *
+//* SALARY TOTAL DOES NOT RECONCILE AGAINST CTLTOTAL, AND TO 8 IF *
+//* EMPFILE, EXCPFILE, OR PAYRSLT CANNOT BE OPENED (0 = CLEAN,    *
+//* NONZERO = ONE OR MORE EMPLOYEES FAILED VALIDATION, THE        *
+//* CONTROL TOTAL DID NOT MATCH, OR A FILE COULD NOT BE OPENED).  *
+//*                                                                *
+//* STEP2 PRINTS THE PAYROLL REGISTER FROM STEP1'S RESULTS, BUT   *
+//* ONLY WHEN STEP1 CAME BACK CLEAN -- A BAD BATCH IS NOT ALLOWED *
+//* TO FLOW INTO THE PRINTED REGISTER.                            *
+//*--------------------------------------------------------------*
+//STEP0    EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE PAYROLL.EXCEPTION.LISTING
+  SET MAXCC = 0
+  DELETE PAYROLL.EMPLOYEE.RESULTS
+  SET MAXCC = 0
+/*
+//STEP1    EXEC PGM=PAYDRV01
+//STEPLIB  DD DSN=PAYROLL.LOADLIB,DISP=SHR
+//EMPFILE  DD DSN=PAYROLL.EMPLOYEE.MASTER,DISP=SHR
+//EXCPFILE DD DSN=PAYROLL.EXCEPTION.LISTING,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//PAYRSLT  DD DSN=PAYROLL.EMPLOYEE.RESULTS,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=33,BLKSIZE=0)
+//AUDITLOG DD DSN=PAYROLL.AUDIT.LOG,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(10,10),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CTLTOTAL DD DSN=PAYROLL.CONTROL.TOTAL,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* SKIP THE REGISTER STEP UNLESS STEP1 RETURNED A CLEAN RC OF 0 *
+//*--------------------------------------------------------------*
+//STEP2    EXEC PGM=PAYREG01,COND=(0,NE,STEP1)
+//STEPLIB  DD DSN=PAYROLL.LOADLIB,DISP=SHR
+//PAYRSLT  DD DSN=PAYROLL.EMPLOYEE.RESULTS,DISP=SHR
+//PAYREGRPT DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
